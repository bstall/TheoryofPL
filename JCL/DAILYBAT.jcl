@@ -0,0 +1,68 @@
+//DAILYBAT JOB (ACCT01),'DAILY BATCH WINDOW',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY BATCH WINDOW - STAGE / VALIDATE / ENCRYPT               *
+//*                                                                *
+//* STEP1  VARS     STAGES THE DAY'S REFERENCE VALUE-SETS         *
+//* STEP2  COND01   EDITS/GRADES THE STAGED DATA (CONDITIONALS)   *
+//* STEP3  CIPHER01 ENCRYPTS THE SENSITIVE OUTPUT BEFORE IT LEAVES*
+//*                 THE SHOP (COBOL_CAESAR_CIPHER)                *
+//*                                                                *
+//* EACH STEP'S DD STATEMENTS POINT AT ITS OWN CONTROL/INPUT      *
+//* DATASETS IN THAT PROGRAM'S NATIVE RECORD LAYOUT - VARS,       *
+//* CONDITIONALS AND CIPHER WERE NOT WRITTEN TO SHARE ONE RECORD  *
+//* FORMAT, SO THIS STREAM CHAINS THE STEPS BY CONDITION CODE,    *
+//* NOT BY PIPING ONE STEP'S OUTPUT DATASET INTO THE NEXT.        *
+//*                                                                *
+//* EACH STEP CHECKS THE PRIOR STEP'S CONDITION CODE (COND=) SO A *
+//* FAILURE PARTWAY THROUGH STOPS THE CHAIN INSTEAD OF RUNNING    *
+//* DOWNSTREAM STEPS AGAINST BAD DATA. TO RESUME AFTER A FAILURE  *
+//* WITHOUT RERUNNING THE STEPS THAT ALREADY SUCCEEDED, OPERATIONS*
+//* RESUBMITS THIS DECK WITH RESTART=stepname ADDED TO THE JOB    *
+//* CARD (E.G. RESTART=STEP2 AFTER STEP1 COMPLETED CLEANLY) - IT  *
+//* IS NOT CODED HERE SINCE A RESTART POINT ONLY MEANS SOMETHING  *
+//* AT RESUBMISSION TIME, NOT ON THE ORIGINAL SUBMISSION.         *
+//*                                                                *
+//* LOAD MODULE NAMES ARE 8 CHARACTERS OR LESS AS JCL PGM=        *
+//* REQUIRES; VARS COMPILES/LINKS UNDER ITS OWN PROGRAM-ID BUT    *
+//* COBOL_CAESAR_CIPHER AND CONDITIONALS ARE LINK-EDITED UNDER    *
+//* THE SHORTER ALIASES CIPHER01 AND COND01 SHOWN BELOW.          *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=VARS
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//VARSIN   DD DSN=PROD.BATCH.VARS.INPUT,DISP=SHR
+//VARSRPT  DD DSN=PROD.BATCH.VARS.REPORT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//STEP2    EXEC PGM=COND01,COND=(0,NE,STEP1)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//GRADECTL DD DSN=PROD.BATCH.GRADE.CONTROL,DISP=SHR
+//STUDIN   DD DSN=PROD.BATCH.STUDENT.INPUT,DISP=SHR
+//GRADERPT DD DSN=PROD.BATCH.GRADE.REPORT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TRANSIN  DD DSN=PROD.BATCH.TRANS.INPUT,DISP=SHR
+//BUCKTRPT DD DSN=PROD.BATCH.BUCKET.REPORT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//STEP3    EXEC PGM=CIPHER01,COND=(0,NE,STEP2)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CIPHCTL  DD DSN=PROD.BATCH.CIPHER.CONTROL,DISP=SHR
+//CIPHIN   DD DSN=PROD.BATCH.CIPHER.INPUT,DISP=SHR
+//CIPHOUT  DD DSN=PROD.BATCH.CIPHER.OUTPUT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=84,BLKSIZE=0)
+//CIPHAUD  DD DSN=PROD.BATCH.CIPHER.AUDIT,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=28,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
