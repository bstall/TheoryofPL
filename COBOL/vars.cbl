@@ -1,8 +1,42 @@
 IDENTIFICATION DIVISION.
 	PROGRAM-ID. VARS.
- 
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	    SELECT VARS-IN ASSIGN TO "VARSIN"
+	        ORGANIZATION LINE SEQUENTIAL
+	        FILE STATUS IS WS-IN-STATUS.
+	    SELECT VARS-RPT ASSIGN TO "VARSRPT"
+	        ORGANIZATION LINE SEQUENTIAL
+	        FILE STATUS IS WS-RPT-STATUS.
+
 	DATA DIVISION.
-	WORKING-STORAGE SECTION.
+	    FILE SECTION.
+	    *> one value-set per record, so many combinations can be
+	    *> regression-tested in a single job instead of editing source
+	    FD VARS-IN.
+	    01 VARS-IN-REC.
+	        05 VI-FIRST-VAR PIC S9(3)V9(2).
+	        05 VI-SECOND-VAR PIC S9(3)V9(2).
+	        05 VI-THIRD-VAR PIC X(6).
+	        05 VI-FOURTH-VAR PIC X(5).
+	        05 VI-SUBVAR-1 PIC 9(3).
+	        05 VI-SUBVAR-2 PIC X(15).
+	        05 VI-SUBVAR-3 PIC X(15).
+	        05 VI-SUBVAR-4 PIC X(15).
+
+	    *> archivable print dataset instead of raw DISPLAY output
+	    FD VARS-RPT.
+	    01 VARS-RPT-REC PIC X(80).
+
+	    WORKING-STORAGE SECTION.
+	    01 WS-IN-STATUS PIC X(2).
+	    01 WS-RPT-STATUS PIC X(2).
+	    01 WS-IN-EOF PIC X(1) VALUE "N".
+	        88 VARS-IN-EOF VALUE "Y".
+	    01 WS-CASE-COUNT PIC 9(4) VALUE 0.
+
 	    *>defines number with 3 digits, decimal, and 2 more digits
 		01 FIRST-VAR PIC S9(3)V9(2).
 		*>assigns number variable a value
@@ -18,12 +52,123 @@ IDENTIFICATION DIVISION.
             05 SUBVAR-2 PIC X(15) VALUE 'LALALALA'.
             05 SUBVAR-3 PIC X(15) VALUE 'LALALA'.
             05 SUBVAR-4 PIC X(15) VALUE 'LALALA'.
- 
+
+        *>report line images - one row per field, name/PIC/value
+        01 WS-RPT-CASE-LINE.
+            05 FILLER PIC X(11) VALUE "VALUE SET #".
+            05 WS-RPT-CASE-NUMBER PIC ZZZ9.
+            05 FILLER PIC X(65) VALUE SPACES.
+        01 WS-RPT-HDR-LINE PIC X(80) VALUE
+            "FIELD NAME           PICTURE          VALUE".
+        01 WS-RPT-DETAIL-LINE.
+            05 WS-RPT-FIELD-NAME PIC X(20).
+            05 FILLER PIC X(2) VALUE SPACES.
+            05 WS-RPT-FIELD-PIC PIC X(15).
+            05 FILLER PIC X(2) VALUE SPACES.
+            05 WS-RPT-FIELD-VALUE PIC X(30).
+            05 FILLER PIC X(11) VALUE SPACES.
+
+        *>numeric-edited work area for moving signed decimal fields
+        *>into the alphanumeric report column
+        01 WS-RPT-NUMERIC-EDIT PIC -ZZ9.99.
+
             *> print out variables
         PROCEDURE DIVISION.
-            DISPLAY "1ST VAR :"FIRST-VAR.
-            DISPLAY "2ND VAR :"SECOND-VAR.
-            DISPLAY "3RD VAR :"THIRD-VAR.
-            DISPLAY "4TH VAR :"FOURTH-VAR.
-            DISPLAY "GROUP VAR :"GROUP-VAR.
-	STOP RUN.
\ No newline at end of file
+            begin.
+            OPEN INPUT VARS-IN.
+            IF WS-IN-STATUS NOT = "00"
+                DISPLAY "VARS-IN OPEN FAILED, STATUS " WS-IN-STATUS
+                MOVE 12 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+            OPEN OUTPUT VARS-RPT.
+            IF WS-RPT-STATUS NOT = "00"
+                DISPLAY "VARS-RPT OPEN FAILED, STATUS " WS-RPT-STATUS
+                MOVE 12 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+            PERFORM read-vars-in.
+            PERFORM process-one-varset UNTIL VARS-IN-EOF.
+            CLOSE VARS-IN VARS-RPT.
+	    STOP RUN.
+
+	    read-vars-in.
+            READ VARS-IN
+                AT END
+                    SET VARS-IN-EOF TO TRUE
+                NOT AT END
+                    MOVE VI-FIRST-VAR TO FIRST-VAR
+                    MOVE VI-SECOND-VAR TO SECOND-VAR
+                    MOVE VI-THIRD-VAR TO THIRD-VAR
+                    MOVE VI-FOURTH-VAR TO FOURTH-VAR
+                    MOVE VI-SUBVAR-1 TO SUBVAR-1
+                    MOVE VI-SUBVAR-2 TO SUBVAR-2
+                    MOVE VI-SUBVAR-3 TO SUBVAR-3
+                    MOVE VI-SUBVAR-4 TO SUBVAR-4
+            END-READ.
+
+	    process-one-varset.
+            ADD 1 TO WS-CASE-COUNT.
+            PERFORM edit-check-third-var.
+            PERFORM edit-check-fourth-var.
+            PERFORM write-vars-report.
+            PERFORM read-vars-in.
+
+	    *>THIRD-VAR is PIC A and must never carry non-alphabetic content
+	    edit-check-third-var.
+            IF THIRD-VAR IS ALPHABETIC
+                DISPLAY "THIRD-VAR ACCEPTED: " THIRD-VAR
+            ELSE
+                DISPLAY "REJECTED - THIRD-VAR IS NOT ALPHABETIC: " THIRD-VAR
+            END-IF.
+
+	    *>FOURTH-VAR is PIC X and may hold any character, but it must
+	    *>be populated to be trusted downstream
+	    edit-check-fourth-var.
+            IF FOURTH-VAR = SPACES
+                DISPLAY "REJECTED - FOURTH-VAR IS BLANK"
+            ELSE
+                DISPLAY "FOURTH-VAR ACCEPTED: " FOURTH-VAR
+            END-IF.
+
+	    write-vars-report.
+            MOVE WS-CASE-COUNT TO WS-RPT-CASE-NUMBER.
+            WRITE VARS-RPT-REC FROM WS-RPT-CASE-LINE AFTER ADVANCING PAGE.
+            WRITE VARS-RPT-REC FROM WS-RPT-HDR-LINE.
+            MOVE "FIRST-VAR" TO WS-RPT-FIELD-NAME.
+            MOVE "S9(3)V9(2)" TO WS-RPT-FIELD-PIC.
+            MOVE FIRST-VAR TO WS-RPT-NUMERIC-EDIT.
+            MOVE WS-RPT-NUMERIC-EDIT TO WS-RPT-FIELD-VALUE.
+            PERFORM write-report-row.
+            MOVE "SECOND-VAR" TO WS-RPT-FIELD-NAME.
+            MOVE "S9(3)V9(2)" TO WS-RPT-FIELD-PIC.
+            MOVE SECOND-VAR TO WS-RPT-NUMERIC-EDIT.
+            MOVE WS-RPT-NUMERIC-EDIT TO WS-RPT-FIELD-VALUE.
+            PERFORM write-report-row.
+            MOVE "THIRD-VAR" TO WS-RPT-FIELD-NAME.
+            MOVE "A(6)" TO WS-RPT-FIELD-PIC.
+            MOVE THIRD-VAR TO WS-RPT-FIELD-VALUE.
+            PERFORM write-report-row.
+            MOVE "FOURTH-VAR" TO WS-RPT-FIELD-NAME.
+            MOVE "X(5)" TO WS-RPT-FIELD-PIC.
+            MOVE FOURTH-VAR TO WS-RPT-FIELD-VALUE.
+            PERFORM write-report-row.
+            MOVE "SUBVAR-1" TO WS-RPT-FIELD-NAME.
+            MOVE "9(3)" TO WS-RPT-FIELD-PIC.
+            MOVE SUBVAR-1 TO WS-RPT-FIELD-VALUE.
+            PERFORM write-report-row.
+            MOVE "SUBVAR-2" TO WS-RPT-FIELD-NAME.
+            MOVE "X(15)" TO WS-RPT-FIELD-PIC.
+            MOVE SUBVAR-2 TO WS-RPT-FIELD-VALUE.
+            PERFORM write-report-row.
+            MOVE "SUBVAR-3" TO WS-RPT-FIELD-NAME.
+            MOVE "X(15)" TO WS-RPT-FIELD-PIC.
+            MOVE SUBVAR-3 TO WS-RPT-FIELD-VALUE.
+            PERFORM write-report-row.
+            MOVE "SUBVAR-4" TO WS-RPT-FIELD-NAME.
+            MOVE "X(15)" TO WS-RPT-FIELD-PIC.
+            MOVE SUBVAR-4 TO WS-RPT-FIELD-VALUE.
+            PERFORM write-report-row.
+
+	    write-report-row.
+            WRITE VARS-RPT-REC FROM WS-RPT-DETAIL-LINE.
