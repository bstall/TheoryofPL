@@ -2,9 +2,63 @@ IDENTIFICATION DIVISION.
 	PROGRAM-ID. CONDITIONALS.
 
 	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT GRADE-CTL ASSIGN TO "GRADECTL"
+			ORGANIZATION LINE SEQUENTIAL
+			FILE STATUS IS WS-CTL-STATUS.
+		SELECT STUDENT-IN ASSIGN TO "STUDIN"
+			ORGANIZATION LINE SEQUENTIAL
+			FILE STATUS IS WS-STUDENT-STATUS.
+		SELECT GRADE-RPT ASSIGN TO "GRADERPT"
+			ORGANIZATION LINE SEQUENTIAL
+			FILE STATUS IS WS-GRADE-RPT-STATUS.
+		SELECT TRANS-IN ASSIGN TO "TRANSIN"
+			ORGANIZATION LINE SEQUENTIAL
+			FILE STATUS IS WS-TRANS-STATUS.
+		SELECT BUCKET-RPT ASSIGN TO "BUCKTRPT"
+			ORGANIZATION LINE SEQUENTIAL
+			FILE STATUS IS WS-BUCKET-RPT-STATUS.
 
 	DATA DIVISION.
+              FILE SECTION.
+              *> grading policy loaded at start of run, so PASS/FAIL/REVIEW
+              *> cutoffs can change term to term without touching the program.
+              FD GRADE-CTL.
+              01 GRADE-CTL-REC.
+                05 CTL-FAIL-MAX PIC 9(3).
+                05 CTL-REVIEW-MAX PIC 9(3).
+                05 CTL-PASS-MAX PIC 9(3).
+
+              *> one student-id/score pair per record
+              FD STUDENT-IN.
+              01 STUDENT-IN-REC.
+                05 SI-STUDENT-ID PIC X(9).
+                05 SI-SCORE PIC 9(3).
+
+              *> detail listing plus a PASS/FAIL/REVIEW/TOTAL roll-up
+              FD GRADE-RPT.
+              01 GRADE-RPT-REC PIC X(80).
+
+              *> one transaction amount per record
+              FD TRANS-IN.
+              01 TRANS-IN-REC.
+                05 TI-AMOUNT PIC 9(9).
+
+              *> bucket-count summary from the EVALUATE ranges below
+              FD BUCKET-RPT.
+              01 BUCKET-RPT-REC PIC X(80).
+
               WORKING-STORAGE SECTION.
+              01 WS-CTL-STATUS PIC X(2).
+              01 WS-STUDENT-STATUS PIC X(2).
+              01 WS-GRADE-RPT-STATUS PIC X(2).
+              01 WS-TRANS-STATUS PIC X(2).
+              01 WS-BUCKET-RPT-STATUS PIC X(2).
+              01 WS-STUDENT-EOF PIC X(1) VALUE "N".
+                88 STUDENT-EOF VALUE "Y".
+              01 WS-TRANS-EOF PIC X(1) VALUE "N".
+                88 TRANS-EOF VALUE "Y".
               *>places to store variables, no value assigned
               01 NUM1 PIC 9(9).
               01 NUM2 PIC 9(9).
@@ -16,9 +70,73 @@ IDENTIFICATION DIVISION.
               01 CLASS1 PIC X(9) VALUE 'ABCD '.
               *>statements to pass into conditional
               01 CHECK-VAL PIC 9(3).
-                88 PASS VALUES ARE 041 THRU 100.
-                88 FAIL VALUES ARE 000 THRU 40.
+
+              *>runtime-loaded PASS/FAIL/REVIEW band boundaries
+              01 WS-FAIL-MAX PIC 9(3) VALUE 040.
+              01 WS-REVIEW-MAX PIC 9(3) VALUE 044.
+              01 WS-PASS-MAX PIC 9(3) VALUE 100.
+
+              *>grade result flag - the 88-levels below are literal
+              *>condition-names on this flag; CHECK-VAL is compared
+              *>against the runtime-loaded band boundaries above to
+              *>decide which one applies.
+              01 WS-GRADE-STATUS PIC X(1).
+                88 GRADE-PASS VALUE 'P'.
+                88 GRADE-FAIL VALUE 'F'.
+                88 GRADE-REVIEW VALUE 'R'.
+                88 GRADE-INVALID VALUE 'I'.
+
+              *>reusable negative-amount guard, worked from NEG-NUM
+              01 WS-EDIT-AMOUNT PIC S9(9).
+              01 WS-EDIT-FIELD-NAME PIC X(20).
+
+              *>reusable alphabetic-class guard, worked from CLASS1
+              01 WS-EDIT-CLASS-FIELD PIC X(9).
+              01 WS-EDIT-CLASS-NAME PIC X(20).
+
+              *>student grading batch roll-up counters
+              01 WS-PASS-COUNT PIC 9(5) VALUE 0.
+              01 WS-FAIL-COUNT PIC 9(5) VALUE 0.
+              01 WS-REVIEW-COUNT PIC 9(5) VALUE 0.
+              01 WS-STUDENT-COUNT PIC 9(5) VALUE 0.
+              01 WS-INVALID-COUNT PIC 9(5) VALUE 0.
+              01 WS-DETAIL-STATUS PIC X(7).
+
+              01 WS-GRADE-HDR-LINE PIC X(80) VALUE
+                "STUDENT ID  SCORE  STATUS".
+              01 WS-GRADE-DETAIL-LINE.
+                05 WS-DETAIL-ID PIC X(9).
+                05 FILLER PIC X(3) VALUE SPACES.
+                05 WS-DETAIL-SCORE PIC ZZ9.
+                05 FILLER PIC X(3) VALUE SPACES.
+                05 WS-DETAIL-STATUS-OUT PIC X(7).
+                05 FILLER PIC X(55) VALUE SPACES.
+              01 WS-GRADE-SUMMARY-LINE.
+                05 WS-SUMMARY-LABEL PIC X(10).
+                05 WS-SUMMARY-COUNT PIC ZZZZ9.
+                05 FILLER PIC X(65) VALUE SPACES.
+
+              *>bucket-count tallies from the transaction batch
+              01 WS-BKT-UNDER-2-COUNT PIC 9(7) VALUE 0.
+              01 WS-BKT-UNDER-19-COUNT PIC 9(7) VALUE 0.
+              01 WS-BKT-UNDER-1000-COUNT PIC 9(7) VALUE 0.
+              01 WS-BKT-OTHER-COUNT PIC 9(7) VALUE 0.
+              01 WS-BUCKET-SUMMARY-LINE.
+                05 WS-BKT-LABEL PIC X(20).
+                05 WS-BKT-COUNT PIC ZZZZZZ9.
+                05 FILLER PIC X(53) VALUE SPACES.
+
             PROCEDURE DIVISION.
+              begin.
+              PERFORM compare-numbers.
+              PERFORM check-val-demo.
+              PERFORM edit-check-sign-demo.
+              PERFORM edit-check-alpha-demo.
+              PERFORM process-students.
+              PERFORM process-transactions.
+              STOP RUN.
+
+              compare-numbers.
               MOVE 25 TO NUM1 NUM3.
               MOVE 15 TO NUM2 NUM4.
               *>comparing two numbers
@@ -31,20 +149,217 @@ IDENTIFICATION DIVISION.
                 END-IF
               ELSE
                 DISPLAY 'IN LOOP 1 -ELSE BLOCK'
-              END-IF
-              *>use pre-defined variable 
+              END-IF.
+
+              *>a missing control file means "run with the
+              *>compiled-in default bands" (status 35); any other
+              *>bad status is a real problem and aborts the run
+              *>rather than reading a file that never opened.
+              read-grade-control.
+              OPEN INPUT GRADE-CTL.
+              IF WS-CTL-STATUS NOT = "35"
+                IF WS-CTL-STATUS NOT = "00"
+                  DISPLAY "GRADE-CTL OPEN FAILED, STATUS " WS-CTL-STATUS
+                  MOVE 12 TO RETURN-CODE
+                  STOP RUN
+                END-IF
+                READ GRADE-CTL
+                  AT END
+                    CONTINUE
+                  NOT AT END
+                    MOVE CTL-FAIL-MAX TO WS-FAIL-MAX
+                    MOVE CTL-REVIEW-MAX TO WS-REVIEW-MAX
+                    MOVE CTL-PASS-MAX TO WS-PASS-MAX
+                END-READ
+                CLOSE GRADE-CTL
+              END-IF.
+
+              *>drives WS-GRADE-STATUS off CHECK-VAL and the runtime bands;
+              *>WS-PASS-MAX is the top of the PASS band, so a score above it
+              *>is out of the range the control record configured and is
+              *>flagged INVALID instead of being waved through as a PASS.
+              grade-check.
+              EVALUATE TRUE
+                WHEN CHECK-VAL <= WS-FAIL-MAX
+                  SET GRADE-FAIL TO TRUE
+                WHEN CHECK-VAL <= WS-REVIEW-MAX
+                  SET GRADE-REVIEW TO TRUE
+                WHEN CHECK-VAL <= WS-PASS-MAX
+                  SET GRADE-PASS TO TRUE
+                WHEN OTHER
+                  SET GRADE-INVALID TO TRUE
+              END-EVALUATE.
+
+              check-val-demo.
+              PERFORM read-grade-control.
+              *>use pre-defined variable
               MOVE 65 TO CHECK-VAL.
-              IF PASS
-                DISPLAY 'PASSED WITH 'CHECK-VAL' MARKS.'.
-              IF FAIL
-                DISPLAY 'FAILED WITH 'CHECK-VAL' MARKS.'.
+              PERFORM grade-check.
+              IF GRADE-PASS
+                DISPLAY 'PASSED WITH 'CHECK-VAL' MARKS.'
+              END-IF.
+              IF GRADE-FAIL
+                DISPLAY 'FAILED WITH 'CHECK-VAL' MARKS.'
+              END-IF.
+              IF GRADE-REVIEW
+                DISPLAY 'REVIEW WITH 'CHECK-VAL' MARKS.'
+              END-IF.
+              IF GRADE-INVALID
+                DISPLAY 'INVALID SCORE - OUT OF CONFIGURED RANGE: 'CHECK-VAL
+              END-IF.
+
+              *>rejects a numeric field carrying a negative sign
+              edit-check-sign.
+              IF WS-EDIT-AMOUNT < 0
+                DISPLAY 'REJECTED - ' WS-EDIT-FIELD-NAME
+                  ' IS NEGATIVE: ' WS-EDIT-AMOUNT
+              ELSE
+                DISPLAY WS-EDIT-FIELD-NAME ' ACCEPTED: ' WS-EDIT-AMOUNT
+              END-IF.
+
+              edit-check-sign-demo.
+              MOVE NEG-NUM TO WS-EDIT-AMOUNT.
+              MOVE 'NEG-NUM' TO WS-EDIT-FIELD-NAME.
+              PERFORM edit-check-sign.
+
+              *>rejects a text field that is not alphabetic
+              edit-check-alpha.
+              IF WS-EDIT-CLASS-FIELD IS ALPHABETIC
+                DISPLAY WS-EDIT-CLASS-NAME ' IS ALPHABETIC: '
+                  WS-EDIT-CLASS-FIELD
+              ELSE
+                DISPLAY 'REJECTED - ' WS-EDIT-CLASS-NAME
+                  ' IS NOT ALPHABETIC: ' WS-EDIT-CLASS-FIELD
+              END-IF.
+
+              edit-check-alpha-demo.
+              MOVE CLASS1 TO WS-EDIT-CLASS-FIELD.
+              MOVE 'CLASS1' TO WS-EDIT-CLASS-NAME.
+              PERFORM edit-check-alpha.
+
+              *>reads STUDIN record by record, runs each score through the
+              *>same PASS/FAIL/REVIEW test, and rolls the results into
+              *>GRADERPT as a detail listing plus a summary.
+              process-students.
+              PERFORM read-grade-control.
+              OPEN INPUT STUDENT-IN.
+              IF WS-STUDENT-STATUS NOT = "00"
+                DISPLAY "STUDENT-IN OPEN FAILED, STATUS " WS-STUDENT-STATUS
+                MOVE 12 TO RETURN-CODE
+                STOP RUN
+              END-IF.
+              OPEN OUTPUT GRADE-RPT.
+              IF WS-GRADE-RPT-STATUS NOT = "00"
+                DISPLAY "GRADE-RPT OPEN FAILED, STATUS " WS-GRADE-RPT-STATUS
+                MOVE 12 TO RETURN-CODE
+                STOP RUN
+              END-IF.
+              WRITE GRADE-RPT-REC FROM WS-GRADE-HDR-LINE.
+              PERFORM read-student.
+              PERFORM process-one-student UNTIL STUDENT-EOF.
+              PERFORM write-grade-summary.
+              CLOSE STUDENT-IN GRADE-RPT.
+
+              read-student.
+              READ STUDENT-IN
+                AT END
+                  SET STUDENT-EOF TO TRUE
+              END-READ.
+
+              process-one-student.
+              ADD 1 TO WS-STUDENT-COUNT.
+              MOVE SI-SCORE TO CHECK-VAL.
+              PERFORM grade-check.
+              EVALUATE TRUE
+                WHEN GRADE-PASS
+                  ADD 1 TO WS-PASS-COUNT
+                  MOVE "PASS" TO WS-DETAIL-STATUS
+                WHEN GRADE-FAIL
+                  ADD 1 TO WS-FAIL-COUNT
+                  MOVE "FAIL" TO WS-DETAIL-STATUS
+                WHEN GRADE-REVIEW
+                  ADD 1 TO WS-REVIEW-COUNT
+                  MOVE "REVIEW" TO WS-DETAIL-STATUS
+                WHEN GRADE-INVALID
+                  ADD 1 TO WS-INVALID-COUNT
+                  MOVE "INVALID" TO WS-DETAIL-STATUS
+              END-EVALUATE.
+              MOVE SI-STUDENT-ID TO WS-DETAIL-ID.
+              MOVE SI-SCORE TO WS-DETAIL-SCORE.
+              MOVE WS-DETAIL-STATUS TO WS-DETAIL-STATUS-OUT.
+              WRITE GRADE-RPT-REC FROM WS-GRADE-DETAIL-LINE.
+              PERFORM read-student.
+
+              write-grade-summary.
+              MOVE "PASS:" TO WS-SUMMARY-LABEL.
+              MOVE WS-PASS-COUNT TO WS-SUMMARY-COUNT.
+              WRITE GRADE-RPT-REC FROM WS-GRADE-SUMMARY-LINE.
+              MOVE "FAIL:" TO WS-SUMMARY-LABEL.
+              MOVE WS-FAIL-COUNT TO WS-SUMMARY-COUNT.
+              WRITE GRADE-RPT-REC FROM WS-GRADE-SUMMARY-LINE.
+              MOVE "REVIEW:" TO WS-SUMMARY-LABEL.
+              MOVE WS-REVIEW-COUNT TO WS-SUMMARY-COUNT.
+              WRITE GRADE-RPT-REC FROM WS-GRADE-SUMMARY-LINE.
+              MOVE "INVALID:" TO WS-SUMMARY-LABEL.
+              MOVE WS-INVALID-COUNT TO WS-SUMMARY-COUNT.
+              WRITE GRADE-RPT-REC FROM WS-GRADE-SUMMARY-LINE.
+              MOVE "TOTAL:" TO WS-SUMMARY-LABEL.
+              MOVE WS-STUDENT-COUNT TO WS-SUMMARY-COUNT.
+              WRITE GRADE-RPT-REC FROM WS-GRADE-SUMMARY-LINE.
+
+              *>reads TRANSIN record by record, classifies each amount with
+              *>the same EVALUATE ranges the single-value demo used to run,
+              *>and tallies the buckets into a BUCKTRPT summary report.
+              process-transactions.
+              OPEN INPUT TRANS-IN.
+              IF WS-TRANS-STATUS NOT = "00"
+                DISPLAY "TRANS-IN OPEN FAILED, STATUS " WS-TRANS-STATUS
+                MOVE 12 TO RETURN-CODE
+                STOP RUN
+              END-IF.
+              OPEN OUTPUT BUCKET-RPT.
+              IF WS-BUCKET-RPT-STATUS NOT = "00"
+                DISPLAY "BUCKET-RPT OPEN FAILED, STATUS " WS-BUCKET-RPT-STATUS
+                MOVE 12 TO RETURN-CODE
+                STOP RUN
+              END-IF.
+              PERFORM read-transaction.
+              PERFORM classify-transaction UNTIL TRANS-EOF.
+              PERFORM write-bucket-summary.
+              CLOSE TRANS-IN BUCKET-RPT.
+
+              read-transaction.
+              READ TRANS-IN
+                AT END
+                  SET TRANS-EOF TO TRUE
+                NOT AT END
+                  MOVE TI-AMOUNT TO NUM1
+              END-READ.
+
               *> a switch statment
+              classify-transaction.
               EVALUATE TRUE
                 WHEN NUM1 < 2
-                  DISPLAY 'NUM1 LESS THAN 2'
+                  ADD 1 TO WS-BKT-UNDER-2-COUNT
                 WHEN NUM1 < 19
-                  DISPLAY 'NUM1 LESS THAN 19'
+                  ADD 1 TO WS-BKT-UNDER-19-COUNT
                 WHEN NUM1 < 1000
-                  DISPLAY 'NUM1 LESS THAN 1000'
+                  ADD 1 TO WS-BKT-UNDER-1000-COUNT
+                WHEN OTHER
+                  ADD 1 TO WS-BKT-OTHER-COUNT
               END-EVALUATE.
-            STOP RUN.
\ No newline at end of file
+              PERFORM read-transaction.
+
+              write-bucket-summary.
+              MOVE "UNDER 2:" TO WS-BKT-LABEL.
+              MOVE WS-BKT-UNDER-2-COUNT TO WS-BKT-COUNT.
+              WRITE BUCKET-RPT-REC FROM WS-BUCKET-SUMMARY-LINE.
+              MOVE "2 TO 18:" TO WS-BKT-LABEL.
+              MOVE WS-BKT-UNDER-19-COUNT TO WS-BKT-COUNT.
+              WRITE BUCKET-RPT-REC FROM WS-BUCKET-SUMMARY-LINE.
+              MOVE "19 TO 999:" TO WS-BKT-LABEL.
+              MOVE WS-BKT-UNDER-1000-COUNT TO WS-BKT-COUNT.
+              WRITE BUCKET-RPT-REC FROM WS-BUCKET-SUMMARY-LINE.
+              MOVE "1000 OR MORE:" TO WS-BKT-LABEL.
+              MOVE WS-BKT-OTHER-COUNT TO WS-BKT-COUNT.
+              WRITE BUCKET-RPT-REC FROM WS-BUCKET-SUMMARY-LINE.
