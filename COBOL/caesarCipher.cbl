@@ -1,42 +1,266 @@
-	IDENTIFICATION DIVISION.
+IDENTIFICATION DIVISION.
 	Author. Barbara Stall
 	PROGRAM-ID. COBOL_CAESAR_CIPHER.
 	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT CIPHER-CTL ASSIGN TO "CIPHCTL"
+			ORGANIZATION LINE SEQUENTIAL
+			FILE STATUS IS WS-CTL-STATUS.
+		SELECT CIPHER-IN ASSIGN TO "CIPHIN"
+			ORGANIZATION LINE SEQUENTIAL
+			FILE STATUS IS WS-IN-STATUS.
+		SELECT CIPHER-OUT ASSIGN TO "CIPHOUT"
+			ORGANIZATION LINE SEQUENTIAL
+			FILE STATUS IS WS-OUT-STATUS.
+		SELECT CIPHER-AUDIT ASSIGN TO "CIPHAUD"
+			ORGANIZATION LINE SEQUENTIAL
+			FILE STATUS IS WS-AUDIT-STATUS.
 
 	DATA DIVISION.
+		FILE SECTION.
+		*> the run's key, loaded before the encryption paragraph runs
+		*> so operations can rotate the shift without a recompile.
+		FD CIPHER-CTL.
+		01 CIPHER-CTL-REC.
+			05 CTL-OFFSET PIC 9(2).
+			05 CTL-OPERATION PIC x(1).
+
+		*> LL carries the true message length so a short message does
+		*> not drag trailing table noise into INSPECT CONVERTING and a
+		*> long one is not silently clipped to a fixed 20 bytes.
+		FD CIPHER-IN.
+		01 CIPHER-IN-REC.
+			05 CI-LL PIC 9(4).
+			05 CI-TEXT PIC x(80).
+
+		FD CIPHER-OUT.
+		01 CIPHER-OUT-REC.
+			05 CO-LL PIC 9(4).
+			05 CO-TEXT PIC x(80).
+
+		*> durable trail of who ciphered what and with which offset,
+		*> since console output scrolls off with nothing retained.
+		FD CIPHER-AUDIT.
+		01 CIPHER-AUDIT-REC.
+			05 AUD-TIMESTAMP PIC X(21).
+			05 AUD-OFFSET PIC 9(2).
+			05 AUD-LENGTH PIC 9(4).
+			05 AUD-OPERATION PIC X(1).
+
 		WORKING-STORAGE SECTION.
-		01 str PIC x(20) VALUE "STALL CIPHER TEST".
+		01 WS-CTL-STATUS PIC X(2).
+		01 WS-IN-STATUS PIC X(2).
+		01 WS-OUT-STATUS PIC X(2).
+		01 WS-AUDIT-STATUS PIC X(2).
+		01 WS-CURRENT-DATE-TIME PIC X(21).
+		01 WS-IN-EOF PIC X(1) VALUE "N".
+			88 CIPHER-IN-EOF VALUE "Y".
+
+		01 WS-MESSAGE.
+			05 WS-LL PIC 9(4).
+			05 WS-TEXT PIC x(80).
+
 		01 offset binary PIC 9(4) VALUE 5.
-		01 takeChars PIC x(26).
-		01 putChars PIC x(26).
-		01 caesarTable.
+		01 WS-OPERATION PIC x(1) VALUE "E".
+			88 CIPHER-ENCRYPT VALUE "E".
+			88 CIPHER-DECRYPT VALUE "D".
+			88 CIPHER-SOLVE VALUE "S".
+		01 takeChars PIC x(52).
+		01 putChars PIC x(52).
+		01 caesarUpperTable.
 			02 PIC x(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
 			02 PIC x(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+		01 caesarLowerTable.
+			02 PIC x(26) VALUE "abcdefghijklmnopqrstuvwxyz".
+			02 PIC x(26) VALUE "abcdefghijklmnopqrstuvwxyz".
 		01 i PIC 9(2) VALUE 1.
-	
+
+		*> letter-frequency scoring for the brute-force solve loop, so
+		*> the most likely plaintext is promoted without a person
+		*> having to eyeball all 26 candidate lines.
+		01 WS-COMMON-LETTERS PIC X(12) VALUE "ETAOINSHRDLU".
+		01 WS-RARE-LETTERS PIC X(6) VALUE "JQXZVK".
+		01 WS-LETTER-IDX PIC 9(2).
+		01 WS-LETTER PIC X(1).
+		01 WS-LETTER-COUNT PIC 9(4).
+		01 WS-CANDIDATE PIC X(80).
+		01 WS-CANDIDATE-UPPER PIC X(80).
+		01 WS-SCORE PIC S9(4).
+		01 WS-BEST-SCORE PIC S9(4).
+		01 WS-BEST-SHIFT PIC 9(2).
+		01 WS-BEST-TEXT PIC X(80).
+
 	PROCEDURE DIVISION.
 		begin.
-		DISPLAY "Original: " str.
-		PERFORM encryption.
-		DISPLAY "Encrypted: " str.
-		PERFORM decryption.
-		DISPLAY "Decrypted: " str.
-		
+		PERFORM read-control.
+		OPEN INPUT CIPHER-IN.
+		IF WS-IN-STATUS NOT = "00"
+			DISPLAY "CIPHER-IN OPEN FAILED, STATUS " WS-IN-STATUS
+			MOVE 12 TO RETURN-CODE
+			STOP RUN
+		END-IF.
+		OPEN OUTPUT CIPHER-OUT.
+		IF WS-OUT-STATUS NOT = "00"
+			DISPLAY "CIPHER-OUT OPEN FAILED, STATUS " WS-OUT-STATUS
+			MOVE 12 TO RETURN-CODE
+			STOP RUN
+		END-IF.
+		OPEN EXTEND CIPHER-AUDIT.
+		IF WS-AUDIT-STATUS = "35"
+			OPEN OUTPUT CIPHER-AUDIT
+		END-IF.
+		IF WS-AUDIT-STATUS NOT = "00"
+			DISPLAY "CIPHER-AUDIT OPEN FAILED, STATUS " WS-AUDIT-STATUS
+			MOVE 12 TO RETURN-CODE
+			STOP RUN
+		END-IF.
+		PERFORM read-cipher-in.
+		PERFORM process-one-record UNTIL CIPHER-IN-EOF.
+		CLOSE CIPHER-IN CIPHER-OUT CIPHER-AUDIT.
+		STOP RUN.
+
+		*> a missing control file means "run with the compiled-in
+		*> defaults" (status 35); any other bad status is a real
+		*> problem and aborts the run rather than reading a file that
+		*> never opened.
+		read-control.
+		OPEN INPUT CIPHER-CTL.
+		IF WS-CTL-STATUS NOT = "35"
+			IF WS-CTL-STATUS NOT = "00"
+				DISPLAY "CIPHER-CTL OPEN FAILED, STATUS " WS-CTL-STATUS
+				MOVE 12 TO RETURN-CODE
+				STOP RUN
+			END-IF
+			READ CIPHER-CTL
+				AT END
+					CONTINUE
+				NOT AT END
+					MOVE CTL-OFFSET TO offset
+					MOVE CTL-OPERATION TO WS-OPERATION
+			END-READ
+			CLOSE CIPHER-CTL
+		END-IF.
+		*> CTL-OPERATION is read straight from the control record with
+		*> no check that it's actually E/D/S; anything unrecognized
+		*> must not be allowed to fall through to solve mode by
+		*> default, so reject it here instead.
+		IF NOT (CIPHER-ENCRYPT OR CIPHER-DECRYPT OR CIPHER-SOLVE)
+			DISPLAY "CIPHER-CTL INVALID OPERATION CODE: " WS-OPERATION
+			MOVE 12 TO RETURN-CODE
+			STOP RUN
+		END-IF.
+		*> CTL-OFFSET is read as PIC 9(2), so it can carry any value
+		*> 0-99; the tables it indexes into only cover a 26-letter
+		*> shift, so fold anything outside that range back into 0-25
+		*> instead of reading past the end of the table.
+		MOVE FUNCTION MOD(offset, 26) TO offset.
+
+		*> CI-LL is read straight off the input record with no
+		*> built-in bound against CI-TEXT/WS-TEXT's 80-byte capacity;
+		*> keep reading until a record is in range (or EOF) instead of
+		*> letting the reference modification below run past the field.
+		read-cipher-in.
+		PERFORM read-one-record WITH TEST AFTER
+			UNTIL CIPHER-IN-EOF OR NOT (WS-LL < 1 OR WS-LL > 80).
+
+		read-one-record.
+		READ CIPHER-IN
+			AT END
+				SET CIPHER-IN-EOF TO TRUE
+			NOT AT END
+				MOVE CI-LL TO WS-LL
+				MOVE CI-TEXT TO WS-TEXT
+		END-READ.
+		IF NOT CIPHER-IN-EOF AND (WS-LL < 1 OR WS-LL > 80)
+			DISPLAY "REJECTED - CIPHER-IN RECORD LENGTH OUT OF RANGE: " WS-LL
+		END-IF.
+
+		process-one-record.
+		DISPLAY "Original: " WS-TEXT(1:WS-LL).
+		EVALUATE TRUE
+			WHEN CIPHER-ENCRYPT
+				PERFORM encryption
+				DISPLAY "Encrypted: " WS-TEXT(1:WS-LL)
+				PERFORM write-cipher-out
+			WHEN CIPHER-DECRYPT
+				PERFORM decryption
+				DISPLAY "Decrypted: " WS-TEXT(1:WS-LL)
+				PERFORM write-cipher-out
+			WHEN OTHER
+				PERFORM solve
+		END-EVALUATE.
+		PERFORM write-audit.
+		PERFORM read-cipher-in.
+
+		write-cipher-out.
+		MOVE WS-LL TO CO-LL.
+		MOVE WS-TEXT TO CO-TEXT.
+		WRITE CIPHER-OUT-REC.
+
+		write-audit.
+		MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+		MOVE WS-CURRENT-DATE-TIME(1:21) TO AUD-TIMESTAMP.
+		MOVE offset TO AUD-OFFSET.
+		MOVE WS-LL TO AUD-LENGTH.
+		MOVE WS-OPERATION TO AUD-OPERATION.
+		WRITE CIPHER-AUDIT-REC.
+
 		encryption.
-			MOVE caesarTable(1:26) to takeChars.
-				MOVE caesarTable(1 + offset:26) to putChars.
-				INSPECT str CONVERTING takeChars to putChars.
+			STRING caesarUpperTable(1:26) caesarLowerTable(1:26)
+				INTO takeChars
+			STRING caesarUpperTable(1 + offset:26) caesarLowerTable(1 + offset:26)
+				INTO putChars
+			INSPECT WS-TEXT(1:WS-LL) CONVERTING takeChars to putChars.
 		decryption.
-			MOVE caesarTable(1 + offset:26) to takeChars.
-			MOVE caesarTable(1:26) to putChars.
-			INSPECT str CONVERTING takeChars to putChars.
+			STRING caesarUpperTable(1 + offset:26) caesarLowerTable(1 + offset:26)
+				INTO takeChars
+			STRING caesarUpperTable(1:26) caesarLowerTable(1:26)
+				INTO putChars
+			INSPECT WS-TEXT(1:WS-LL) CONVERTING takeChars to putChars.
+
+		*> try every shift and score each candidate on letter frequency
+		*> so the likely plaintext is promoted instead of needing
+		*> someone to eyeball all 26 lines of output.
 		solve.
-			MOVE caesarTable(1 + offset:26) to takeChars.
-			MOVE caesarTable(1:26) to putChars.
-		    INSPECT str CONVERTING takeChars to putChars.
-		    DISPLAY "CASE " i ": " str.
-		    
-		
-		PERFORM solve VARYING i FROM 1 BY 1 UNTIL i = 26.
-				
-		STOP RUN.
\ No newline at end of file
+		MOVE -9999 TO WS-BEST-SCORE.
+		PERFORM try-one-shift VARYING i FROM 1 BY 1 UNTIL i > 26.
+		DISPLAY "MOST LIKELY PLAINTEXT (SHIFT " WS-BEST-SHIFT "): "
+			WS-BEST-TEXT(1:WS-LL).
+
+		try-one-shift.
+		MOVE WS-TEXT TO WS-CANDIDATE.
+		STRING caesarUpperTable(1 + i:26) caesarLowerTable(1 + i:26)
+			INTO takeChars
+		STRING caesarUpperTable(1:26) caesarLowerTable(1:26)
+			INTO putChars
+		INSPECT WS-CANDIDATE(1:WS-LL) CONVERTING takeChars TO putChars.
+		PERFORM score-candidate.
+		DISPLAY "CASE " i ": " WS-CANDIDATE(1:WS-LL) " (SCORE " WS-SCORE ")".
+		IF WS-SCORE > WS-BEST-SCORE
+			MOVE WS-SCORE TO WS-BEST-SCORE
+			MOVE i TO WS-BEST-SHIFT
+			MOVE WS-CANDIDATE TO WS-BEST-TEXT
+		END-IF.
+
+		score-candidate.
+		MOVE 0 TO WS-SCORE.
+		MOVE FUNCTION UPPER-CASE(WS-CANDIDATE) TO WS-CANDIDATE-UPPER.
+		PERFORM score-common-letters VARYING WS-LETTER-IDX FROM 1 BY 1
+			UNTIL WS-LETTER-IDX > 12.
+		PERFORM score-rare-letters VARYING WS-LETTER-IDX FROM 1 BY 1
+			UNTIL WS-LETTER-IDX > 6.
+
+		score-common-letters.
+		MOVE WS-COMMON-LETTERS(WS-LETTER-IDX:1) TO WS-LETTER.
+		MOVE 0 TO WS-LETTER-COUNT.
+		INSPECT WS-CANDIDATE-UPPER(1:WS-LL)
+			TALLYING WS-LETTER-COUNT FOR ALL WS-LETTER.
+		ADD WS-LETTER-COUNT TO WS-SCORE.
+
+		score-rare-letters.
+		MOVE WS-RARE-LETTERS(WS-LETTER-IDX:1) TO WS-LETTER.
+		MOVE 0 TO WS-LETTER-COUNT.
+		INSPECT WS-CANDIDATE-UPPER(1:WS-LL)
+			TALLYING WS-LETTER-COUNT FOR ALL WS-LETTER.
+		SUBTRACT WS-LETTER-COUNT FROM WS-SCORE.
